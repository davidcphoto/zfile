@@ -0,0 +1,32 @@
+//VALLOADR JOB (ACCTNO),'DCP BATCH LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* VALLOADR - CHECKPOINT/RESTART WRAPPER FOR VALLOAD.           *
+//*   NORMAL RUN: SUBMIT AS-IS.  RESTIN IS DUMMY, SO VALLOAD     *
+//*   FINDS NO PRIOR CHECKPOINT AND PROCESSES FROM RECORD ONE.   *
+//*                                                               *
+//*   RESTART AFTER AN ABEND: RE-SUBMIT THIS JOB, HAVING FIRST    *
+//*   CHANGED THE RESTIN DD BELOW TO POINT AT THE CHECKPOINT      *
+//*   GENERATION WRITTEN BY THE FAILED RUN.  (STEP01 IS THE ONLY  *
+//*   STEP IN THIS JOB, SO A RESTART=STEP01 JOB-CARD PARAMETER    *
+//*   BUYS NOTHING - THE RESTIN DD SWAP BELOW IS WHAT ACTUALLY    *
+//*   DRIVES THE RESTART.)                                        *
+//*   (VALLOAD.CHKPT.FILE(0) - THE MOST RECENT GENERATION) -      *
+//*   VALLOAD READS IT, SKIPS EVERY RECORD UP TO AND INCLUDING    *
+//*   CHKPT-LAST-KEY, AND RESUMES FROM THE NEXT ONE.  EACH RUN    *
+//*   (INCLUDING THE RESTART) WRITES ITS OWN NEW CHECKPOINT       *
+//*   GENERATION TO RESTART SO A SECOND ABEND CAN RESTART AGAIN.  *
+//*-------------------------------------------------------------*
+//STEP01   EXEC PGM=VALLOAD
+//STEPLIB  DD DSN=DCP.VALLOAD.LOADLIB,DISP=SHR
+//VARIN    DD DSN=DCP.VARIABLES.INPUT,DISP=SHR
+//EXCPRPT  DD SYSOUT=*
+//RESTART  DD DSN=DCP.VALLOAD.CHKPT.FILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//*        ON A RESTART RUN, REPLACE THE DUMMY BELOW WITH:
+//*        //RESTIN   DD DSN=DCP.VALLOAD.CHKPT.FILE(0),DISP=SHR
+//RESTIN   DD DUMMY,DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
