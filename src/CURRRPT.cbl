@@ -0,0 +1,118 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CURRRPT.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - CURRENCY-FORMATED *
+000120*                  AMOUNT LISTING FROM VARIABLES-      *
+000130*                  COMP-3-NUMERIC.                     *
+000131*  2026-08-09  DCP ADDED ON SIZE ERROR TO THE GRAND     *
+000132*                  TOTAL ACCUMULATION SO A RUN WITH     *
+000133*                  ENOUGH NEAR-MAX-MAGNITUDE RECORDS    *
+000134*                  FLAGS INSTEAD OF SILENTLY WRAPPING.  *
+000140*------------------------------------------------------*
+000150*
+000160* PURPOSE.
+000170*   VARIABLES-COMP-3-NUMERIC (INSIDE VARIABLES-GROUP2) IS A
+000180*   PACKED S9(08)V9(2) AMOUNT WITH NO EDITED VIEW ANYWHERE
+000190*   IN THE COPYBOOK - UNLIKE VARIABLES-SIGNED-NUMERIC, WHICH
+000200*   VARIABLES-FORMATED ALREADY EDITS.  THIS PROGRAM UNPACKS
+000210*   IT, EDITS IT WITH A FLOATING CURRENCY SIGN, INSERTED
+000220*   COMMAS AND A TRAILING SIGN, AND LISTS EVERY RECORD WITH
+000230*   A GRAND TOTAL.  TESTES.CPY HAS NO REPEATING KEY OTHER
+000240*   THAN VARIABLES-ALNUMERIC ITSELF TO GROUP ON (EVERY
+000250*   OTHER FIELD IS EITHER PART OF THE SAME RECORD OR AN
+000260*   OCCURS TABLE WITHIN IT), SO THE FILE IS ITS OWN GROUP -
+000270*   ONE DETAIL LINE PER RECORD, ONE GRAND TOTAL AT THE END,
+000280*   THE SAME SHAPE NEGRPT USES FOR ITS TOTAL LINE.
+000290*------------------------------------------------------*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-370.
+000330 OBJECT-COMPUTER. IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT VARIABLES-FILE ASSIGN TO VARIN
+000370         ORGANIZATION IS SEQUENTIAL.
+000380     SELECT REPORT-FILE    ASSIGN TO CURRRPT
+000390         ORGANIZATION IS SEQUENTIAL.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  VARIABLES-FILE
+000430     RECORDING MODE IS F
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY "testes.cpy".
+000460 FD  REPORT-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  REPORT-LINE            PIC X(80).
+000500 WORKING-STORAGE SECTION.
+000510     COPY "VARKEY.cpy".
+000520 01  WS-SWITCHES.
+000530     05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+000540        88 END-OF-FILE      VALUE 'Y'.
+000550 01  WS-TOTAL-AMOUNT         PIC S9(08)V9(02) COMP-3 VALUE ZERO.
+000560 01  WS-EDIT-AMOUNT          PIC $$$,$$$,$$9.99-.
+000570 01  WS-HEADING-1            PIC X(50) VALUE
+000580     'CURRRPT  AMOUNT LISTING - VARIABLES-COMP-3-NUMERIC'.
+000590 01  WS-HEADING-2            PIC X(30) VALUE
+000600     'KEY         AMOUNT'.
+000610 01  WS-DETAIL-LINE.
+000620     05 DL-KEY               PIC X(10).
+000630     05 DL-AMOUNT            PIC X(15).
+000640 01  WS-TOTAL-LINE.
+000650     05 FILLER               PIC X(12) VALUE
+000660            'TOTAL. . . .'.
+000670     05 TL-AMOUNT            PIC X(15).
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000710     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+000720         UNTIL END-OF-FILE.
+000730     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000740     STOP RUN.
+000750*------------------------------------------------------*
+000760 1000-INITIALIZE.
+000770     OPEN INPUT  VARIABLES-FILE.
+000780     OPEN OUTPUT REPORT-FILE.
+000790     MOVE WS-HEADING-1 TO REPORT-LINE.
+000800     WRITE REPORT-LINE.
+000810     MOVE WS-HEADING-2 TO REPORT-LINE.
+000820     WRITE REPORT-LINE.
+000830     READ VARIABLES-FILE
+000840         AT END
+000850             SET END-OF-FILE TO TRUE.
+000860 1000-EXIT.
+000870     EXIT.
+000880*------------------------------------------------------*
+000890 2000-PROCESS-FILE.
+000900     MOVE VARIABLES-NUMERIC       TO VK-KEY-NUMERIC.
+000910     MOVE VK-KEY-ALPHA            TO DL-KEY.
+000920     MOVE VARIABLES-COMP-3-NUMERIC TO WS-EDIT-AMOUNT.
+000930     MOVE WS-EDIT-AMOUNT          TO DL-AMOUNT.
+000940     MOVE WS-DETAIL-LINE          TO REPORT-LINE.
+000950     WRITE REPORT-LINE.
+000960     ADD VARIABLES-COMP-3-NUMERIC TO WS-TOTAL-AMOUNT
+000961         ON SIZE ERROR
+000962             DISPLAY 'CURRRPT - TOTAL OVERFLOW, AMOUNT ON '
+000963                 'TOTAL LINE IS NOT RELIABLE'.
+000970     READ VARIABLES-FILE
+000980         AT END
+000990             SET END-OF-FILE TO TRUE.
+001000 2000-EXIT.
+001010     EXIT.
+001020*------------------------------------------------------*
+001030 3000-TERMINATE.
+001040     MOVE WS-TOTAL-AMOUNT TO WS-EDIT-AMOUNT.
+001050     MOVE WS-EDIT-AMOUNT  TO TL-AMOUNT.
+001060     MOVE WS-TOTAL-LINE   TO REPORT-LINE.
+001070     WRITE REPORT-LINE.
+001080     CLOSE VARIABLES-FILE.
+001090     CLOSE REPORT-FILE.
+001100 3000-EXIT.
+001110     EXIT.
