@@ -0,0 +1,237 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VARRECON.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - DAY-OVER-DAY      *
+000120*                  RECONCILIATION OF THE VARIABLES-    *
+000130*                  OCCURS / VARIABLES-GROUP-OCCURS      *
+000140*                  TABLES BETWEEN TWO SNAPSHOTS.         *
+000141*  2026-08-09  DCP MOVE SPACES TO DLN-OLD/DLN-NEW BEFORE *
+000142*                  THE STRINGS IN 2121-REPORT-GROUP-DIFF. *
+000143*                  STRING ONLY OVERWRITES THE BYTES IT     *
+000144*                  WRITES (5 OF THE 8), SO THE TRAILING     *
+000145*                  BYTES WERE COMING OUT AS LOW-VALUES      *
+000146*                  RATHER THAN SPACES.                      *
+000150*------------------------------------------------------*
+000160*
+000170* PURPOSE.
+000180*   MATCHES YESTERDAY'S AND TODAY'S VARIABLES FILES BY
+000190*   KEY (BOTH MUST BE IN ASCENDING KEY SEQUENCE) AND,
+000200*   FOR EACH MATCHED PAIR, REPORTS WHICH OF THE 5
+000210*   VARIABLES-OCCURS SLOTS AND WHICH OF THE 5
+000220*   VARIABLES-GROUP-OCCURS CODE PAIRS CHANGED.  KEYS
+000230*   PRESENT ON ONLY ONE SIDE ARE NOTED AS ADDED OR
+000240*   DROPPED SO THE TWO FILES RECONCILE COMPLETELY.
+000250*------------------------------------------------------*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT YESTERDAY-FILE ASSIGN TO VARYSTDY
+000330         ORGANIZATION IS SEQUENTIAL.
+000340     SELECT TODAY-FILE     ASSIGN TO VARTODAY
+000350         ORGANIZATION IS SEQUENTIAL.
+000360     SELECT REPORT-FILE    ASSIGN TO RECONRPT
+000370         ORGANIZATION IS SEQUENTIAL.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  YESTERDAY-FILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY "testes.cpy" REPLACING
+000440         ==VARIABLES== BY ==YESTERDAY-VARIABLES==.
+000450 FD  TODAY-FILE
+000460     RECORDING MODE IS F
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY "testes.cpy" REPLACING
+000490         ==VARIABLES== BY ==TODAY-VARIABLES==.
+000500 FD  REPORT-FILE
+000510     RECORDING MODE IS F
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  REPORT-LINE           PIC X(80).
+000540 WORKING-STORAGE SECTION.
+000550     COPY "VARKEY.cpy" REPLACING
+000560         ==VK-ALNUMERIC-KEY== BY ==VK-YESTERDAY-KEY==
+000570         ==VK-KEY-NUMERIC==   BY ==VK-YESTERDAY-NUMERIC==
+000580         ==VK-KEY-ALPHA==     BY ==VK-YESTERDAY-ALPHA==.
+000590     COPY "VARKEY.cpy" REPLACING
+000600         ==VK-ALNUMERIC-KEY== BY ==VK-TODAY-KEY==
+000610         ==VK-KEY-NUMERIC==   BY ==VK-TODAY-NUMERIC==
+000620         ==VK-KEY-ALPHA==     BY ==VK-TODAY-ALPHA==.
+000630 01  WS-SWITCHES.
+000640     05 WS-YEST-EOF-SW     PIC X(01) VALUE 'N'.
+000650        88 YEST-EOF        VALUE 'Y'.
+000660     05 WS-TODAY-EOF-SW    PIC X(01) VALUE 'N'.
+000670        88 TODAY-EOF       VALUE 'Y'.
+000680 01  WS-SUB                PIC 9(01) COMP.
+000690 01  WS-DIFF-LINE.
+000700     05 DLN-KEY             PIC X(10).
+000710     05 DLN-LABEL           PIC X(18).
+000720     05 DLN-SLOT            PIC 9(01).
+000730     05 FILLER              PIC X(03).
+000740     05 DLN-OLD             PIC X(08).
+000750     05 FILLER              PIC X(03).
+000760     05 DLN-NEW             PIC X(08).
+000770 01  WS-ONLY-LINE.
+000780     05 OL-LABEL            PIC X(20).
+000790     05 OL-KEY              PIC X(10).
+000800 01  WS-HEADING-1            PIC X(60) VALUE
+000810     'VARRECON DAY-OVER-DAY TABLE RECONCILIATION'.
+000820 PROCEDURE DIVISION.
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+000850     PERFORM 2000-MATCH-RECS   THRU 2000-EXIT
+000860         UNTIL YEST-EOF AND TODAY-EOF.
+000870     PERFORM 3000-TERMINATE    THRU 3000-EXIT.
+000880     STOP RUN.
+000890*------------------------------------------------------*
+000900 1000-INITIALIZE.
+000910     OPEN INPUT  YESTERDAY-FILE.
+000920     OPEN INPUT  TODAY-FILE.
+000930     OPEN OUTPUT REPORT-FILE.
+000940     MOVE WS-HEADING-1 TO REPORT-LINE.
+000950     WRITE REPORT-LINE.
+000960     MOVE SPACES       TO REPORT-LINE.
+000970     WRITE REPORT-LINE.
+000980     PERFORM 2400-READ-YESTERDAY THRU 2400-EXIT.
+000990     PERFORM 2500-READ-TODAY     THRU 2500-EXIT.
+001000 1000-EXIT.
+001010     EXIT.
+001020*------------------------------------------------------*
+001030* 2000-MATCH-RECS IS THE KEY MATCH/MERGE DRIVER.  BOTH  *
+001040* FILES ARE ASSUMED TO BE IN ASCENDING KEY SEQUENCE.    *
+001050*------------------------------------------------------*
+001060 2000-MATCH-RECS.
+001070     IF YEST-EOF
+001080         PERFORM 2300-TODAY-ONLY THRU 2300-EXIT
+001090         GO TO 2000-EXIT.
+001100     IF TODAY-EOF
+001110         PERFORM 2200-YEST-ONLY THRU 2200-EXIT
+001120         GO TO 2000-EXIT.
+001130     IF VK-YESTERDAY-ALPHA < VK-TODAY-ALPHA
+001140         PERFORM 2200-YEST-ONLY THRU 2200-EXIT
+001150         GO TO 2000-EXIT.
+001160     IF VK-YESTERDAY-ALPHA > VK-TODAY-ALPHA
+001170         PERFORM 2300-TODAY-ONLY THRU 2300-EXIT
+001180         GO TO 2000-EXIT.
+001190     PERFORM 2100-COMPARE-MATCH THRU 2100-EXIT.
+001200     PERFORM 2400-READ-YESTERDAY THRU 2400-EXIT.
+001210     PERFORM 2500-READ-TODAY     THRU 2500-EXIT.
+001220 2000-EXIT.
+001230     EXIT.
+001240*------------------------------------------------------*
+001250* 2100-COMPARE-MATCH DRIVES THE SLOT-BY-SLOT COMPARE OF *
+001260* BOTH REPEATING GROUPS FOR ONE MATCHED KEY.            *
+001270*------------------------------------------------------*
+001280 2100-COMPARE-MATCH.
+001290     PERFORM 2110-COMPARE-OCCURS THRU 2110-EXIT
+001300         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+001310     PERFORM 2120-COMPARE-GROUP-OCC THRU 2120-EXIT
+001320         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+001330 2100-EXIT.
+001340     EXIT.
+001350*------------------------------------------------------*
+001360 2110-COMPARE-OCCURS.
+001370     IF VARIABLES-OCCURS IN YESTERDAY-VARIABLES (WS-SUB)
+001380        NOT = VARIABLES-OCCURS IN TODAY-VARIABLES (WS-SUB)
+001390         MOVE VK-YESTERDAY-ALPHA    TO DLN-KEY
+001400         MOVE 'OCCURS SLOT DIFF'    TO DLN-LABEL
+001410         MOVE WS-SUB                TO DLN-SLOT
+001420         MOVE VARIABLES-OCCURS IN YESTERDAY-VARIABLES
+001430             (WS-SUB)              TO DLN-OLD
+001440         MOVE VARIABLES-OCCURS IN TODAY-VARIABLES
+001450             (WS-SUB)              TO DLN-NEW
+001460         MOVE WS-DIFF-LINE          TO REPORT-LINE
+001470         WRITE REPORT-LINE.
+001480 2110-EXIT.
+001490     EXIT.
+001500*------------------------------------------------------*
+001510 2120-COMPARE-GROUP-OCC.
+001520     IF VARIABLES-GROUP-OCCURS-IN IN YESTERDAY-VARIABLES
+001530        (WS-SUB) NOT =
+001540        VARIABLES-GROUP-OCCURS-IN IN TODAY-VARIABLES
+001550        (WS-SUB)
+001560         OR
+001570        VARIABLES-GROUP-OCCURS-IN2 IN YESTERDAY-VARIABLES
+001580        (WS-SUB) NOT =
+001590        VARIABLES-GROUP-OCCURS-IN2 IN TODAY-VARIABLES
+001600        (WS-SUB)
+001610         PERFORM 2121-REPORT-GROUP-DIFF THRU 2121-EXIT.
+001620 2120-EXIT.
+001630     EXIT.
+001640*------------------------------------------------------*
+001650 2121-REPORT-GROUP-DIFF.
+001660     MOVE VK-YESTERDAY-ALPHA      TO DLN-KEY.
+001670     MOVE 'GROUP-OCCURS DIFF'     TO DLN-LABEL.
+001680     MOVE WS-SUB                  TO DLN-SLOT.
+001685     MOVE SPACES                  TO DLN-OLD.
+001690     STRING VARIABLES-GROUP-OCCURS-IN IN YESTERDAY-VARIABLES
+001700             (WS-SUB)              DELIMITED BY SIZE
+001710         '/'                       DELIMITED BY SIZE
+001720         VARIABLES-GROUP-OCCURS-IN2 IN YESTERDAY-VARIABLES
+001730             (WS-SUB)              DELIMITED BY SIZE
+001740         INTO DLN-OLD.
+001745     MOVE SPACES                  TO DLN-NEW.
+001750     STRING VARIABLES-GROUP-OCCURS-IN IN TODAY-VARIABLES
+001760             (WS-SUB)              DELIMITED BY SIZE
+001770         '/'                       DELIMITED BY SIZE
+001780         VARIABLES-GROUP-OCCURS-IN2 IN TODAY-VARIABLES
+001790             (WS-SUB)              DELIMITED BY SIZE
+001800         INTO DLN-NEW.
+001810     MOVE WS-DIFF-LINE             TO REPORT-LINE.
+001820     WRITE REPORT-LINE.
+001830 2121-EXIT.
+001840     EXIT.
+001850*------------------------------------------------------*
+001860 2200-YEST-ONLY.
+001870     MOVE 'ONLY IN YESTERDAY'  TO OL-LABEL.
+001880     MOVE VK-YESTERDAY-ALPHA   TO OL-KEY.
+001890     MOVE WS-ONLY-LINE         TO REPORT-LINE.
+001900     WRITE REPORT-LINE.
+001910     PERFORM 2400-READ-YESTERDAY THRU 2400-EXIT.
+001920 2200-EXIT.
+001930     EXIT.
+001940*------------------------------------------------------*
+001950 2300-TODAY-ONLY.
+001960     MOVE 'ONLY IN TODAY'      TO OL-LABEL.
+001970     MOVE VK-TODAY-ALPHA       TO OL-KEY.
+001980     MOVE WS-ONLY-LINE         TO REPORT-LINE.
+001990     WRITE REPORT-LINE.
+002000     PERFORM 2500-READ-TODAY     THRU 2500-EXIT.
+002010 2300-EXIT.
+002020     EXIT.
+002030*------------------------------------------------------*
+002040 2400-READ-YESTERDAY.
+002050     READ YESTERDAY-FILE
+002060         AT END
+002070             SET YEST-EOF TO TRUE
+002080             GO TO 2400-EXIT.
+002090     MOVE VARIABLES-NUMERIC IN YESTERDAY-VARIABLES
+002100         TO VK-YESTERDAY-NUMERIC.
+002110 2400-EXIT.
+002120     EXIT.
+002130*------------------------------------------------------*
+002140 2500-READ-TODAY.
+002150     READ TODAY-FILE
+002160         AT END
+002170             SET TODAY-EOF TO TRUE
+002180             GO TO 2500-EXIT.
+002190     MOVE VARIABLES-NUMERIC IN TODAY-VARIABLES
+002200         TO VK-TODAY-NUMERIC.
+002210 2500-EXIT.
+002220     EXIT.
+002230*------------------------------------------------------*
+002240 3000-TERMINATE.
+002250     CLOSE YESTERDAY-FILE.
+002260     CLOSE TODAY-FILE.
+002270     CLOSE REPORT-FILE.
+002280 3000-EXIT.
+002290     EXIT.
