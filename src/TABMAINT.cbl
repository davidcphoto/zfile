@@ -0,0 +1,220 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TABMAINT.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - ONLINE MAINTENANCE *
+000120*                  OF VARIABLES-GROUP-OCCURS ENTRIES.   *
+000130*  2026-08-09  DCP ADDED BALANCE-FIELD MAINTENANCE WITH *
+000140*                  A BEFORE/AFTER AUDIT TRAIL FOR        *
+000150*                  VARIABLES-COMP-NUMERIC AND             *
+000160*                  VARIABLES-SIGNED-NUMERIC CHANGES.       *
+000170*  2026-08-09  DCP AUDT-JOB-NAME NOW COMES FROM THE PARM  *
+000180*                  CARD ON THE EXEC STATEMENT (LK-PARM)    *
+000190*                  INSTEAD OF A HARDCODED LITERAL, SO THE   *
+000200*                  AUDIT TRAIL CARRIES THE RUN'S ACTUAL     *
+000210*                  JOB IDENTITY.  WS-JOB-NAME STILL DEFAULTS*
+000220*                  TO 'TABMAINT' WHEN NO PARM IS SUPPLIED.  *
+000230*  2026-08-09  DCP LK-PARM WAS DECLARED IN A LINKAGE SECTION*
+000240*                  THAT WAS NEVER CLOSED BACK INTO WORKING- *
+000250*                  STORAGE BEFORE WS-SCREEN-FIELDS, LEAVING  *
+000260*                  THE SM-* SCREEN FIELDS ADDRESSED AS       *
+000270*                  LINKAGE ITEMS WITH NO CALLER SUPPLYING    *
+000280*                  THEM.  MOVED LINKAGE SECTION / LK-PARM TO *
+000290*                  BETWEEN WORKING-STORAGE AND SCREEN        *
+000300*                  SECTION, WHERE STANDARD DATA DIVISION     *
+000305*                  ORDERING PUTS IT.                         *
+000310*  2026-08-09  DCP 2200-MAINTAIN-BALANCE PREFILLS SM-NEW-   *
+000320*                  SIGNED/SM-NEW-COMP WITH THE RECORD'S      *
+000330*                  CURRENT VALUES AND REDISPLAYS THE MAP     *
+000340*                  BEFORE THE REWRITE, SO THE OPERATOR SEES  *
+000350*                  WHAT IS ON FILE INSTEAD OF KEYING A NEW   *
+000360*                  BALANCE BLIND.                            *
+000370*  2026-08-09  DCP ADDED END-EVALUATE TO 2000-PROCESS-TRANS  *
+000380*                  TO MATCH THE EXPLICIT-SCOPE-TERMINATOR    *
+000390*                  CONVENTION USED ELSEWHERE IN THIS SUITE.  *
+000400*------------------------------------------------------*
+000410*
+000420* PURPOSE.
+000430*   LETS AN OPERATOR MAINTAIN ONE OCCURRENCE (1-5) OF
+000440*   VARIABLES-GROUP-OCCURS AT A TIME, OR UPDATE THE
+000450*   VARIABLES-SIGNED-NUMERIC / VARIABLES-COMP-NUMERIC
+000460*   BALANCE FIELDS, WITHOUT HAVING TO REBUILD THE WHOLE
+000470*   VARIABLES RECORD BY HAND.  BALANCE CHANGES ARE
+000480*   LOGGED TO THE AUDIT FILE WITH THE BEFORE AND AFTER
+000490*   VALUE OF BOTH FIELDS.
+000500*------------------------------------------------------*
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER. IBM-370.
+000540 OBJECT-COMPUTER. IBM-370.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT VARIABLES-FILE ASSIGN TO VARMSTR
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS VARIABLES-NUMERIC
+000610         FILE STATUS IS WS-FILE-STATUS.
+000620     SELECT AUDIT-FILE     ASSIGN TO AUDITOUT
+000630         ORGANIZATION IS SEQUENTIAL.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  VARIABLES-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY "testes.cpy".
+000690 FD  AUDIT-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY "AUDTREC.cpy".
+000730 WORKING-STORAGE SECTION.
+000740     COPY "VARKEY.cpy".
+000750 01  WS-FILE-STATUS        PIC X(02).
+000760 01  WS-SWITCHES.
+000770     05 WS-QUIT-SW         PIC X(01) VALUE 'N'.
+000780        88 QUIT-REQUESTED  VALUE 'Y'.
+000790 01  WS-JOB-NAME           PIC X(08) VALUE 'TABMAINT'.
+000800 01  WS-SCREEN-FIELDS.
+000810     05 SM-FUNCTION        PIC X(01).
+000820     05 SM-KEY             PIC 9(08).
+000830     05 SM-INDEX           PIC 9(01).
+000840     05 SM-CODE1           PIC X(02).
+000850     05 SM-CODE2           PIC X(02).
+000860     05 SM-NEW-SIGNED      PIC S9(08).
+000870     05 SM-NEW-COMP        PIC S9(08).
+000880     05 SM-USER-ID         PIC X(08).
+000890 LINKAGE SECTION.
+000900 01  LK-PARM.
+000910     05 LK-PARM-LEN        PIC S9(04) COMP.
+000920     05 LK-JOB-NAME        PIC X(08).
+000930 SCREEN SECTION.
+000940 01  TABMAINT-MAP.
+000950     05 LINE 1  COLUMN 1 VALUE
+000960         'TABMAINT - VARIABLES TABLE MAINTENANCE'.
+000970     05 LINE 3  COLUMN 1 VALUE
+000980         'FUNCTION (T-TABLE B-BALANCE X-EXIT):'.
+000990     05 LINE 3  COLUMN 40 PIC X(01) USING SM-FUNCTION.
+001000     05 LINE 4  COLUMN 1 VALUE
+001010         'RECORD KEY (VARIABLES-NUMERIC):'.
+001020     05 LINE 4  COLUMN 34 PIC 9(08) USING SM-KEY.
+001030     05 LINE 6  COLUMN 1 VALUE
+001040         'OCCURS INDEX (1-5):'.
+001050     05 LINE 6  COLUMN 22 PIC 9(01) USING SM-INDEX.
+001060     05 LINE 7  COLUMN 1 VALUE
+001070         'NEW CODE 1 (GROUP-OCCURS-IN):'.
+001080     05 LINE 7  COLUMN 32 PIC X(02) USING SM-CODE1.
+001090     05 LINE 8  COLUMN 1 VALUE
+001100         'NEW CODE 2 (GROUP-OCCURS-IN2):'.
+001110     05 LINE 8  COLUMN 32 PIC X(02) USING SM-CODE2.
+001120     05 LINE 10 COLUMN 1 VALUE
+001130         'NEW SIGNED-NUMERIC VALUE:'.
+001140     05 LINE 10 COLUMN 28 PIC S9(08) USING SM-NEW-SIGNED.
+001150     05 LINE 11 COLUMN 1 VALUE
+001160         'NEW COMP-NUMERIC VALUE:'.
+001170     05 LINE 11 COLUMN 28 PIC S9(08) USING SM-NEW-COMP.
+001180     05 LINE 13 COLUMN 1 VALUE
+001190         'ENTERED BY (USER-ID):'.
+001200     05 LINE 13 COLUMN 24 PIC X(08) USING SM-USER-ID.
+001210 PROCEDURE DIVISION USING LK-PARM.
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+001240     PERFORM 2000-PROCESS-TRANS   THRU 2000-EXIT
+001250         UNTIL QUIT-REQUESTED.
+001260     PERFORM 3000-TERMINATE       THRU 3000-EXIT.
+001270     STOP RUN.
+001280*------------------------------------------------------*
+001290 1000-INITIALIZE.
+001300     OPEN I-O VARIABLES-FILE.
+001310     OPEN EXTEND AUDIT-FILE.
+001320     IF LK-PARM-LEN > 0
+001330         MOVE LK-JOB-NAME TO WS-JOB-NAME.
+001340 1000-EXIT.
+001350     EXIT.
+001360*------------------------------------------------------*
+001370* 2000-PROCESS-TRANS IS THE HANDLER PARAGRAPH FOR THE   *
+001380* ONLINE TRANSACTION - ONE SCREEN, DISPATCHED BY        *
+001390* FUNCTION CODE.                                        *
+001400*------------------------------------------------------*
+001410 2000-PROCESS-TRANS.
+001420     DISPLAY TABMAINT-MAP.
+001430     ACCEPT  TABMAINT-MAP.
+001440     EVALUATE SM-FUNCTION
+001450         WHEN 'T'
+001460             PERFORM 2100-MAINTAIN-TABLE THRU 2100-EXIT
+001470         WHEN 'B'
+001480             PERFORM 2200-MAINTAIN-BALANCE THRU 2200-EXIT
+001490         WHEN 'X'
+001500             SET QUIT-REQUESTED TO TRUE
+001510         WHEN OTHER
+001520             DISPLAY 'TABMAINT - INVALID FUNCTION CODE'
+001530     END-EVALUATE.
+001540 2000-EXIT.
+001550     EXIT.
+001560*------------------------------------------------------*
+001570* 2100-MAINTAIN-TABLE UPDATES ONE VARIABLES-GROUP-      *
+001580* OCCURS ENTRY (BASIC CRUD ON THE TABLE, NOT THE WHOLE  *
+001590* RECORD).  CLEAR BOTH CODES TO SPACES TO DELETE AN     *
+001600* ENTRY.                                                *
+001610*------------------------------------------------------*
+001620 2100-MAINTAIN-TABLE.
+001630     IF SM-INDEX < 1 OR SM-INDEX > 5
+001640         DISPLAY 'TABMAINT - INVALID OCCURS INDEX'
+001650         GO TO 2100-EXIT.
+001660     MOVE SM-KEY TO VARIABLES-NUMERIC.
+001670     READ VARIABLES-FILE
+001680         INVALID KEY
+001690             DISPLAY 'TABMAINT - RECORD NOT FOUND'
+001700             GO TO 2100-EXIT.
+001710     MOVE SM-CODE1 TO
+001720         VARIABLES-GROUP-OCCURS-IN (SM-INDEX).
+001730     MOVE SM-CODE2 TO
+001740         VARIABLES-GROUP-OCCURS-IN2 (SM-INDEX).
+001750     REWRITE VARIABLES
+001760         INVALID KEY
+001770             DISPLAY 'TABMAINT - REWRITE FAILED'.
+001780 2100-EXIT.
+001790     EXIT.
+001800*------------------------------------------------------*
+001810* 2200-MAINTAIN-BALANCE UPDATES VARIABLES-SIGNED-       *
+001820* NUMERIC AND VARIABLES-COMP-NUMERIC AND LOGS THE       *
+001830* BEFORE/AFTER IMAGE OF BOTH FIELDS TO THE AUDIT FILE.  *
+001840*------------------------------------------------------*
+001850 2200-MAINTAIN-BALANCE.
+001860     MOVE SM-KEY TO VARIABLES-NUMERIC.
+001870     READ VARIABLES-FILE
+001880         INVALID KEY
+001890             DISPLAY 'TABMAINT - RECORD NOT FOUND'
+001900             GO TO 2200-EXIT.
+001910     MOVE VARIABLES-NUMERIC TO VK-KEY-NUMERIC.
+001920     MOVE VK-KEY-ALPHA           TO AUDT-KEY-ALPHA.
+001930     MOVE VARIABLES-SIGNED-NUMERIC TO AUDT-OLD-SIGNED-NUM.
+001940     MOVE VARIABLES-COMP-NUMERIC   TO AUDT-OLD-COMP-NUM.
+001950     MOVE VARIABLES-SIGNED-NUMERIC TO SM-NEW-SIGNED.
+001960     MOVE VARIABLES-COMP-NUMERIC   TO SM-NEW-COMP.
+001970     DISPLAY TABMAINT-MAP.
+001980     ACCEPT  TABMAINT-MAP.
+001990     MOVE SM-NEW-SIGNED TO VARIABLES-SIGNED-NUMERIC.
+002000     MOVE SM-NEW-COMP   TO VARIABLES-COMP-NUMERIC.
+002010     REWRITE VARIABLES
+002020         INVALID KEY
+002030             DISPLAY 'TABMAINT - REWRITE FAILED'
+002040             GO TO 2200-EXIT.
+002050     MOVE VARIABLES-SIGNED-NUMERIC TO AUDT-NEW-SIGNED-NUM.
+002060     MOVE VARIABLES-COMP-NUMERIC   TO AUDT-NEW-COMP-NUM.
+002070     ACCEPT AUDT-CHANGE-DATE FROM DATE YYYYMMDD.
+002080     ACCEPT AUDT-CHANGE-TIME FROM TIME.
+002090     MOVE WS-JOB-NAME   TO AUDT-JOB-NAME.
+002100     MOVE SM-USER-ID    TO AUDT-USER-ID.
+002110     WRITE AUDIT-RECORD.
+002120 2200-EXIT.
+002130     EXIT.
+002140*------------------------------------------------------*
+002150 3000-TERMINATE.
+002160     CLOSE VARIABLES-FILE.
+002170     CLOSE AUDIT-FILE.
+002180 3000-EXIT.
+002190     EXIT.
