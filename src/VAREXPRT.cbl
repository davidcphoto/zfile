@@ -0,0 +1,142 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VAREXPRT.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - ONE-WAY EXPORT OF  *
+000120*                  THE VARIABLES-GROUP / VARIABLES-     *
+000130*                  REDEFINES OVERLAY INTO TWO PHYSICAL  *
+000140*                  FLAT FILES.                          *
+000150*  2026-08-09  DCP DROPPED VARIABLES-BINARY FROM         *
+000160*                  RAW-FILE.  IT LIVES IN VARIABLES-     *
+000170*                  REDEFINES, WHICH OVERLAYS THE WHOLE    *
+000180*                  OF VARIABLES-GROUP, SO FOR A RECORD    *
+000190*                  POPULATED VIA VARIABLES-GROUP (EVERY   *
+000200*                  RECORD THIS SYSTEM WRITES) IT IS NOT    *
+000210*                  A DECODED VALUE - JUST WHATEVER BYTES   *
+000220*                  FALL OUT OF THE OVERLAY WITH COMP-      *
+000230*                  NUMERIC AND COMP-3-NUMERIC.             *
+000240*  2026-08-09  DCP PUT VARIABLES-BINARY BACK ON RAW-FILE   *
+000250*                  AFTER ALL - REQUEST 002 NAMES IT AS ONE *
+000260*                  OF THE FIELDS TO EXPAND, AND DROPPING A  *
+000270*                  NAMED FIELD IS A SCOPE CALL FOR WHOEVER   *
+000280*                  OWNS THE REQUEST, NOT SOMETHING TO DECIDE  *
+000290*                  IN CODE REVIEW.  COLUMN IS NAMED RAW-       *
+000300*                  OVERLAY-BINARY, NOT RAW-BINARY-NUMERIC, SO   *
+000310*                  A CONSUMER CAN SEE IT IS OVERLAY BYTES, NOT   *
+000320*                  A DECODED VALUE, FOR ANY RECORD POPULATED     *
+000330*                  THROUGH VARIABLES-GROUP.                      *
+000340*  2026-08-09  DCP STOPPED TRUSTING VARIABLES-FORMATED    *
+000350*                  FOR FORMATED-FILE.  IT IS ONLY 5 BYTES *
+000360*                  WIDE AGAINST VARIABLES-SIGNED-NUMERIC'S*
+000370*                  8, SO IT NEVER REACHES THE SIGN BYTE - *
+000380*                  A NEGATIVE VALUE CAME OUT UNSIGNED AND *
+000390*                  TRUNCATED.  NOW BUILDS THE EDITED       *
+000400*                  AMOUNT ITSELF INTO WS-SIGNED-EDIT.      *
+000410*------------------------------------------------------*
+000420*
+000430* PURPOSE.
+000440*   VARIABLES-REDEFINES REDEFINES VARIABLES-GROUP, SO
+000450*   THE BINARY/PACKED VIEW (COMP, COMP-3) SHARES STORAGE
+000460*   WITH VARIABLES-FORMATED.  THAT OVERLAY IS FINE INSIDE
+000470*   THIS PROGRAM BUT USELESS TO A NON-COBOL CONSUMER, SO
+000480*   THIS UTILITY EXPANDS THE BINARY/PACKED VIEW INTO ITS
+000490*   OWN PLAIN SEQUENTIAL FILE OF DISPLAY DATA, BOTH
+000500*   KEYED BY THE VARIABLES-ALNUMERIC KEY, SO EITHER FILE
+000510*   CAN BE READ WITHOUT KNOWING ABOUT THE OVERLAY.
+000520*   VARIABLES-BINARY IS EXPANDED TOO, AS RAW-OVERLAY-BINARY -
+000530*   IT OVERLAYS THE MIDDLE OF VARIABLES-GROUP RATHER THAN A
+000540*   SINGLE FIELD WITHIN IT, SO FOR ANY RECORD THIS SYSTEM
+000550*   ACTUALLY POPULATES (THROUGH VARIABLES-GROUP) IT DOES NOT
+000560*   HOLD A MEANINGFUL DECODED VALUE - THE COLUMN NAME SAYS SO
+000570*   RATHER THAN THE FIELD BEING LEFT OUT.  FORMATED-FILE'S AMOUNT
+000580*   IS NOT TAKEN FROM VARIABLES-FORMATED EITHER, FOR THE
+000590*   SAME REASON - AT 5 BYTES WIDE IT NEVER REACHES THE
+000600*   SIGN BYTE OF VARIABLES-SIGNED-NUMERIC'S 8, SO IT IS
+000610*   NOT A USABLE EDITED VIEW OF A NEGATIVE VALUE.  THIS
+000620*   PROGRAM EDITS VARIABLES-SIGNED-NUMERIC ITSELF INSTEAD.
+000630*------------------------------------------------------*
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER. IBM-370.
+000670 OBJECT-COMPUTER. IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT VARIABLES-FILE ASSIGN TO VARIN
+000710         ORGANIZATION IS SEQUENTIAL.
+000720     SELECT RAW-FILE       ASSIGN TO RAWOUT
+000730         ORGANIZATION IS SEQUENTIAL.
+000740     SELECT FORMATED-FILE  ASSIGN TO FMTOUT
+000750         ORGANIZATION IS SEQUENTIAL.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  VARIABLES-FILE
+000790     RECORDING MODE IS F
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY "testes.cpy".
+000820 FD  RAW-FILE
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  RAW-RECORD.
+000860     05 RAW-KEY-ALPHA      PIC X(08).
+000870     05 RAW-COMP-NUMERIC   PIC S9(08).
+000880     05 RAW-COMP3-NUMERIC  PIC S9(08)V9(02).
+000890     05 RAW-OVERLAY-BINARY PIC S9(08).
+000900 FD  FORMATED-FILE
+000910     RECORDING MODE IS F
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  FORMATED-RECORD.
+000940     05 FMT-KEY-ALPHA      PIC X(08).
+000950     05 FMT-FORMATED       PIC X(09).
+000960 WORKING-STORAGE SECTION.
+000970     COPY "VARKEY.cpy".
+000980 01  WS-SWITCHES.
+000990     05 WS-EOF-SW          PIC X(01) VALUE 'N'.
+001000        88 END-OF-FILE     VALUE 'Y'.
+001010 01  WS-SIGNED-EDIT        PIC -9(08).
+001020 PROCEDURE DIVISION.
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+001050     PERFORM 2000-EXPORT-ONE  THRU 2000-EXIT
+001060         UNTIL END-OF-FILE.
+001070     PERFORM 3000-TERMINATE   THRU 3000-EXIT.
+001080     STOP RUN.
+001090*------------------------------------------------------*
+001100 1000-INITIALIZE.
+001110     OPEN INPUT  VARIABLES-FILE.
+001120     OPEN OUTPUT RAW-FILE.
+001130     OPEN OUTPUT FORMATED-FILE.
+001140     READ VARIABLES-FILE
+001150         AT END
+001160             SET END-OF-FILE TO TRUE.
+001170 1000-EXIT.
+001180     EXIT.
+001190*------------------------------------------------------*
+001200 2000-EXPORT-ONE.
+001210     MOVE VARIABLES-NUMERIC        TO VK-KEY-NUMERIC.
+001220     MOVE VK-KEY-ALPHA             TO RAW-KEY-ALPHA.
+001230     MOVE VARIABLES-COMP-NUMERIC   TO RAW-COMP-NUMERIC.
+001240     MOVE VARIABLES-COMP-3-NUMERIC TO RAW-COMP3-NUMERIC.
+001250     MOVE VARIABLES-BINARY         TO RAW-OVERLAY-BINARY.
+001260     WRITE RAW-RECORD.
+001270     MOVE VK-KEY-ALPHA             TO FMT-KEY-ALPHA.
+001280     MOVE VARIABLES-SIGNED-NUMERIC TO WS-SIGNED-EDIT.
+001290     MOVE WS-SIGNED-EDIT           TO FMT-FORMATED.
+001300     WRITE FORMATED-RECORD.
+001310     READ VARIABLES-FILE
+001320         AT END
+001330             SET END-OF-FILE TO TRUE.
+001340 2000-EXIT.
+001350     EXIT.
+001360*------------------------------------------------------*
+001370 3000-TERMINATE.
+001380     CLOSE VARIABLES-FILE.
+001390     CLOSE RAW-FILE.
+001400     CLOSE FORMATED-FILE.
+001410 3000-EXIT.
+001420     EXIT.
