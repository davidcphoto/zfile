@@ -0,0 +1,159 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VARKSDS.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - LOADS THE         *
+000120*                  SEQUENTIAL VARIABLES FILE INTO A     *
+000130*                  KSDS KEYED ON VARIABLES-NUMERIC,     *
+000140*                  WITH AN ALTERNATE INDEX FOR ALPHA    *
+000150*                  KEY LOOKUPS.                         *
+000151*  2026-08-09  DCP INTERROGATE WS-FILE-STATUS ON A       *
+000152*                  FAILED WRITE INSTEAD OF ASSUMING      *
+000153*                  EVERY REJECT IS A DUPLICATE - STATUS  *
+000154*                  21 (OUT-OF-SEQUENCE KEY) IS NOW        *
+000155*                  REPORTED SEPARATELY AND STOPS THE      *
+000156*                  LOAD, SINCE ACCESS MODE IS SEQUENTIAL  *
+000157*                  REQUIRES VARIN TO ALREADY BE IN         *
+000158*                  ASCENDING VARIABLES-NUMERIC SEQUENCE.  *
+000159*------------------------------------------------------*
+000170*
+000180* PURPOSE.
+000190*   BUILDS A VSAM KSDS COUNTERPART OF THE SEQUENTIAL
+000200*   VARIABLES FILE SO A SINGLE RECORD CAN BE PULLED BY
+000210*   KEY INSTEAD OF SCANNING THE WHOLE FILE.  RECORD KEY
+000220*   IS VARIABLES-NUMERIC - VARIABLES-ALNUMERIC CANNOT BE
+000230*   USED DIRECTLY AS A KEY BECAUSE IT IS DEFINED TWICE IN
+000240*   TESTES.CPY (ONCE PLAIN, ONCE AS A REDEFINES OF
+000250*   VARIABLES-NUMERIC), WHICH MAKES AN UNQUALIFIED
+000260*   REFERENCE TO IT AMBIGUOUS TO THE COMPILER - SEE
+000270*   VARKEY.CPY AND THE SAME RECONCILIATION IN VALLOAD,
+000280*   TABMAINT AND VARRECON.  SINCE VARIABLES-NUMERIC IS
+000290*   ALREADY THE UNAMBIGUOUS FIELD, IT BECOMES THE RECORD
+000300*   KEY (SATISFYING THE "SOME LOOKUPS COME IN NUMERIC"
+000310*   NEED DIRECTLY), AND VK-ALT-KEY - A PLAIN DISPLAY
+000320*   COPY OF THE SAME DIGITS, CARRIED AS AN EXTRA FIELD
+000330*   ON THE KSDS RECORD AND KEPT IN STEP ON EVERY LOAD -
+000340*   IS THE ALTERNATE KEY FOR ALPHA-STYLE LOOKUPS AGAINST
+000350*   THE SAME BYTES VARIABLES-ALNUMERIC REDEFINES.
+000351*
+000352*   PRECONDITION - VARIN MUST ALREADY BE IN ASCENDING
+000353*   VARIABLES-NUMERIC SEQUENCE.  ACCESS MODE IS SEQUENTIAL
+000354*   FOR THE LOAD (THE NORMAL, FASTEST WAY TO BUILD A KSDS
+000355*   FROM A FULL EXTRACT), AND A KSDS WRITE IN THAT MODE
+000356*   REQUIRES KEYS TO ARRIVE IN ORDER - THIS PROGRAM DOES
+000357*   NOT SORT THE INPUT ITSELF.  RUN VARIN THROUGH A SORT
+000358*   STEP ASCENDING ON VARIABLES-NUMERIC FIRST IF IT IS NOT
+000359*   ALREADY IN KEY SEQUENCE.
+000360*------------------------------------------------------*
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER. IBM-370.
+000400 OBJECT-COMPUTER. IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT SEQ-FILE       ASSIGN TO VARIN
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT VARIABLES-FILE ASSIGN TO VARKSDS
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS SEQUENTIAL
+000480         RECORD KEY IS VARIABLES-NUMERIC IN VARIABLES
+000490         ALTERNATE RECORD KEY IS VK-ALT-KEY
+000500         FILE STATUS IS WS-FILE-STATUS.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  SEQ-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY "testes.cpy" REPLACING
+000570         ==VARIABLES== BY ==SEQ-VARIABLES==.
+000580 FD  VARIABLES-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY "testes.cpy".
+000610     05 VK-ALT-KEY         PIC X(08).
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-FILE-STATUS        PIC X(02).
+000640 01  WS-SWITCHES.
+000650     05 WS-EOF-SW          PIC X(01) VALUE 'N'.
+000660        88 END-OF-FILE     VALUE 'Y'.
+000665     05 WS-FATAL-SW        PIC X(01) VALUE 'N'.
+000666        88 FATAL-ERROR     VALUE 'Y'.
+000670 01  WS-COUNTERS.
+000680     05 WS-RECORDS-READ    PIC 9(09) COMP VALUE ZERO.
+000690     05 WS-RECORDS-LOADED  PIC 9(09) COMP VALUE ZERO.
+000700     05 WS-RECORDS-REJECT  PIC 9(09) COMP VALUE ZERO.
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+000740     PERFORM 2000-LOAD-ONE    THRU 2000-EXIT
+000750         UNTIL END-OF-FILE
+000751         OR FATAL-ERROR.
+000760     PERFORM 3000-TERMINATE   THRU 3000-EXIT.
+000765     IF FATAL-ERROR
+000766         MOVE 16 TO RETURN-CODE.
+000770     STOP RUN.
+000780*------------------------------------------------------*
+000790 1000-INITIALIZE.
+000800     OPEN INPUT  SEQ-FILE.
+000810     OPEN OUTPUT VARIABLES-FILE.
+000820     READ SEQ-FILE
+000830         AT END
+000840             SET END-OF-FILE TO TRUE.
+000850 1000-EXIT.
+000860     EXIT.
+000870*------------------------------------------------------*
+000880 2000-LOAD-ONE.
+000890     ADD 1 TO WS-RECORDS-READ.
+000900     MOVE SEQ-VARIABLES TO VARIABLES.
+000910     MOVE VARIABLES-NUMERIC IN VARIABLES TO VK-ALT-KEY.
+000920     WRITE VARIABLES
+000930         INVALID KEY
+000940             PERFORM 2050-REPORT-REJECT THRU 2050-EXIT
+000950             GO TO 2000-CONTINUE.
+000960     ADD 1 TO WS-RECORDS-LOADED.
+000970 2000-CONTINUE.
+000980     READ SEQ-FILE
+000990         AT END
+001000             SET END-OF-FILE TO TRUE.
+001010 2000-EXIT.
+001020     EXIT.
+001030*------------------------------------------------------*
+001051* 2050-REPORT-REJECT LOOKS AT WS-FILE-STATUS TO TELL A    *
+001052* TRUE DUPLICATE KEY (22) FROM AN OUT-OF-SEQUENCE KEY     *
+001053* (21) - THE LATTER MEANS VARIN IS NOT SORTED ASCENDING   *
+001054* ON VARIABLES-NUMERIC AS REQUIRED, AND IS FATAL SINCE     *
+001055* EVERY RECORD AFTER THE BREAK WILL ALSO MIS-SEQUENCE.    *
+001056*------------------------------------------------------*
+001057 2050-REPORT-REJECT.
+001058     ADD 1 TO WS-RECORDS-REJECT.
+001059     EVALUATE WS-FILE-STATUS
+001060         WHEN '22'
+001061             DISPLAY 'VARKSDS - DUPLICATE KEY REJECTED: '
+001062                 VARIABLES-NUMERIC IN VARIABLES
+001063         WHEN '21'
+001064             DISPLAY 'VARKSDS - OUT-OF-SEQUENCE KEY, VARIN IS '
+001065                 'NOT SORTED ASCENDING ON VARIABLES-NUMERIC: '
+001066                 VARIABLES-NUMERIC IN VARIABLES
+001067             SET FATAL-ERROR TO TRUE
+001068         WHEN OTHER
+001069             DISPLAY 'VARKSDS - WRITE FAILED, FILE STATUS '
+001070                 WS-FILE-STATUS ' KEY: '
+001071                 VARIABLES-NUMERIC IN VARIABLES
+001072             SET FATAL-ERROR TO TRUE
+001073     END-EVALUATE.
+001074 2050-EXIT.
+001075     EXIT.
+001077*------------------------------------------------------*
+001080 3000-TERMINATE.
+001090     DISPLAY 'VARKSDS - RECORDS READ. .   : ' WS-RECORDS-READ.
+001100     DISPLAY 'VARKSDS - RECORDS LOADED. . : ' WS-RECORDS-LOADED.
+001110     DISPLAY 'VARKSDS - RECORDS REJECTED  : ' WS-RECORDS-REJECT.
+001120     CLOSE SEQ-FILE.
+001130     CLOSE VARIABLES-FILE.
+001140 3000-EXIT.
+001150     EXIT.
