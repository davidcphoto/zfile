@@ -0,0 +1,160 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NEGRPT.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - NEGATIVE BALANCE  *
+000120*                  LISTING FROM VARIABLES-FORMATED.    *
+000121*  2026-08-09  DCP ADDED ON SIZE ERROR TO THE GRAND     *
+000122*                  TOTAL ACCUMULATION SO A RUN WITH     *
+000123*                  ENOUGH NEAR-MAX-MAGNITUDE RECORDS    *
+000124*                  FLAGS INSTEAD OF SILENTLY WRAPPING.  *
+000125*  2026-08-09  DCP STOPPED TRUSTING VARIABLES-FORMATED. *
+000126*                  IT IS ONLY 5 BYTES WIDE, SO IT COVERS *
+000127*                  THE FIRST 5 OF VARIABLES-SIGNED-      *
+000128*                  NUMERIC'S 8 DISPLAY-NUMERIC BYTES AND  *
+000129*                  NEVER REACHES THE SIGN OVERPUNCH IN    *
+000130*                  BYTE 8 - A NEGATIVE VALUE PRINTED AS   *
+000131*                  UNSIGNED, TRUNCATED DIGITS.  NOW       *
+000132*                  EDITS VARIABLES-SIGNED-NUMERIC INTO    *
+000133*                  WS-SIGNED-EDIT ITSELF, THE SAME WAY    *
+000134*                  CURRRPT BUILDS ITS OWN EDITED AMOUNT   *
+000135*                  RATHER THAN TRUSTING A REDEFINES.      *
+000136*------------------------------------------------------*
+000140*
+000150* PURPOSE.
+000160*   VARIABLES-REDEFINES OVERLAYS VARIABLES-GROUP, BUT
+000170*   VARIABLES-FORMATED (PIC ----9) IS ONLY 5 BYTES WIDE
+000180*   AGAINST VARIABLES-SIGNED-NUMERIC'S 8, SO IT NEVER
+000190*   REACHES THE SIGN BYTE - IT IS NOT A USABLE EDITED
+000191*   VIEW OF A NEGATIVE VALUE.  THIS PROGRAM SORTS EVERY
+000192*   RECORD WHOSE SIGNED VALUE IS NEGATIVE INTO ASCENDING
+000200*   SEQUENCE AND LISTS THEM WITH AN AMOUNT THIS PROGRAM
+000210*   EDITS ITSELF FROM VARIABLES-SIGNED-NUMERIC, PLUS A
+000220*   TOTAL LINE.
+000230*------------------------------------------------------*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT VARIABLES-FILE ASSIGN TO VARIN
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT SORT-FILE      ASSIGN TO SORTWK1.
+000330     SELECT REPORT-FILE    ASSIGN TO NEGRPT
+000340         ORGANIZATION IS SEQUENTIAL.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  VARIABLES-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY "testes.cpy".
+000410 SD  SORT-FILE.
+000420 01  SD-RECORD.
+000430     05 SD-SIGNED-VALUE    PIC S9(08).
+000440     05 SD-KEY-ALPHA       PIC X(08).
+000450     05 SD-FORMATED        PIC X(09).
+000460 FD  REPORT-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  REPORT-LINE           PIC X(80).
+000500 WORKING-STORAGE SECTION.
+000510     COPY "VARKEY.cpy".
+000520 01  WS-SWITCHES.
+000530     05 WS-EOF-SW          PIC X(01) VALUE 'N'.
+000540        88 END-OF-FILE     VALUE 'Y'.
+000550     05 WS-SORT-EOF-SW     PIC X(01) VALUE 'N'.
+000560        88 SORT-END-OF-FILE VALUE 'Y'.
+000570 01  WS-TOTAL-VALUE        PIC S9(09) COMP VALUE ZERO.
+000580 01  WS-EDIT-TOTAL         PIC ----,---,--9.
+000585 01  WS-SIGNED-EDIT        PIC -9(08).
+000590 01  WS-HEADING-1           PIC X(50) VALUE
+000600     'NEGRPT   NEGATIVE BALANCES - VARIABLES FILE'.
+000610 01  WS-HEADING-2           PIC X(30) VALUE
+000620     'KEY         AMOUNT'.
+000630 01  WS-DETAIL-LINE.
+000640     05 DL-KEY             PIC X(10).
+000650     05 DL-AMOUNT          PIC X(10).
+000660 01  WS-TOTAL-LINE.
+000670     05 FILLER             PIC X(12) VALUE
+000680            'TOTAL. . . .'.
+000690     05 TL-AMOUNT          PIC X(14).
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     OPEN OUTPUT REPORT-FILE.
+000730     MOVE WS-HEADING-1 TO REPORT-LINE.
+000740     WRITE REPORT-LINE.
+000750     MOVE WS-HEADING-2 TO REPORT-LINE.
+000760     WRITE REPORT-LINE.
+000770     SORT SORT-FILE ON ASCENDING KEY SD-SIGNED-VALUE
+000780         INPUT PROCEDURE IS 1000-FILTER-NEGATIVES THRU 1000-EXIT
+000790         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT THRU 2000-EXIT.
+000800     MOVE WS-TOTAL-VALUE TO WS-EDIT-TOTAL.
+000810     MOVE WS-EDIT-TOTAL  TO TL-AMOUNT.
+000820     MOVE WS-TOTAL-LINE  TO REPORT-LINE.
+000830     WRITE REPORT-LINE.
+000840     CLOSE REPORT-FILE.
+000850     STOP RUN.
+000860*------------------------------------------------------*
+000870* 1000-FILTER-NEGATIVES IS THE SORT INPUT PROCEDURE. IT *
+000880* READS THE RAW VARIABLES FILE AND RELEASES ONLY THE   *
+000890* RECORDS WHOSE SIGNED VALUE IS NEGATIVE.              *
+000900*------------------------------------------------------*
+000910 1000-FILTER-NEGATIVES.
+000920     OPEN INPUT VARIABLES-FILE.
+000930     READ VARIABLES-FILE
+000940         AT END
+000950             SET END-OF-FILE TO TRUE.
+000960     PERFORM 1100-FILTER-ONE THRU 1100-EXIT
+000970         UNTIL END-OF-FILE.
+000980     CLOSE VARIABLES-FILE.
+000990 1000-EXIT.
+001000     EXIT.
+001010*------------------------------------------------------*
+001020 1100-FILTER-ONE.
+001030     IF VARIABLES-SIGNED-NUMERIC < ZERO
+001040         MOVE VARIABLES-NUMERIC    TO VK-KEY-NUMERIC
+001050         MOVE VARIABLES-SIGNED-NUMERIC TO SD-SIGNED-VALUE
+001060         MOVE VK-KEY-ALPHA         TO SD-KEY-ALPHA
+001065         MOVE VARIABLES-SIGNED-NUMERIC TO WS-SIGNED-EDIT
+001070         MOVE WS-SIGNED-EDIT       TO SD-FORMATED
+001080         RELEASE SD-RECORD.
+001090     READ VARIABLES-FILE
+001100         AT END
+001110             SET END-OF-FILE TO TRUE.
+001120 1100-EXIT.
+001130     EXIT.
+001140*------------------------------------------------------*
+001150* 2000-PRODUCE-REPORT IS THE SORT OUTPUT PROCEDURE. IT  *
+001160* WRITES ONE DETAIL LINE PER SORTED NEGATIVE RECORD AND *
+001170* ACCUMULATES THE RUNNING TOTAL USED ON THE TOTAL LINE. *
+001180*------------------------------------------------------*
+001190 2000-PRODUCE-REPORT.
+001200     RETURN SORT-FILE
+001210         AT END
+001220             SET SORT-END-OF-FILE TO TRUE.
+001230     PERFORM 2100-REPORT-ONE THRU 2100-EXIT
+001240         UNTIL SORT-END-OF-FILE.
+001250 2000-EXIT.
+001260     EXIT.
+001270*------------------------------------------------------*
+001280 2100-REPORT-ONE.
+001290     MOVE SD-KEY-ALPHA    TO DL-KEY.
+001300     MOVE SD-FORMATED     TO DL-AMOUNT.
+001310     MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+001320     WRITE REPORT-LINE.
+001330     ADD SD-SIGNED-VALUE  TO WS-TOTAL-VALUE
+001331         ON SIZE ERROR
+001332             DISPLAY 'NEGRPT - TOTAL OVERFLOW, AMOUNT ON '
+001333                 'TOTAL LINE IS NOT RELIABLE'.
+001340     RETURN SORT-FILE
+001350         AT END
+001360             SET SORT-END-OF-FILE TO TRUE.
+001370 2100-EXIT.
+001380     EXIT.
