@@ -0,0 +1,324 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VALLOAD.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------*
+000080* MODIFICATION HISTORY                               *
+000090*----------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                       *
+000110*  2026-08-09  DCP INITIAL VERSION - BATCH LOAD/EDIT  *
+000120*                  OF THE VARIABLES FILE, WITH        *
+000130*                  EXCEPTION REPORTING AND A           *
+000140*                  CHECKPOINT/RESTART FILE.            *
+000150*  2026-08-09  DCP RESTART SUPPORT - RUN NOW READS     *
+000160*                  RESTIN (PRIOR RUN'S CHECKPOINT, IF   *
+000170*                  ANY) AND SKIPS FORWARD PAST EVERY    *
+000180*                  KEY ALREADY PROCESSED.  SEE           *
+000190*                  JCL/VALLOADR.JCL.                     *
+000200*  2026-08-09  DCP THE RESTART SKIP DEPENDS ON VARIN     *
+000210*                  BEING IN ASCENDING VARIABLES-ALNUMERIC*
+000220*                  SEQUENCE UP TO THE CHECKPOINT KEY -     *
+000230*                  STATED THAT PRECONDITION BELOW AND      *
+000240*                  MADE 1200-SKIP-ONE CHECK IT, THE SAME    *
+000250*                  WAY VARKSDS CHECKS WS-FILE-STATUS FOR    *
+000260*                  AN OUT-OF-SEQUENCE KEY, SO A RESTART      *
+000270*                  AGAINST AN UNSORTED FILE ABORTS RATHER    *
+000280*                  THAN SILENTLY MIS-SKIPPING RECORDS.       *
+000290*  2026-08-09  DCP RESTIN CAN HOLD SEVERAL CHECKPOINT         *
+000300*                  RECORDS FROM A LONG PRIOR RUN, OLDEST       *
+000310*                  FIRST - 1000-INITIALIZE NOW READS THE        *
+000320*                  WHOLE FILE (1050-KEEP-LATEST-CHECKPT) AND     *
+000330*                  RESTARTS FROM THE LAST ONE WRITTEN INSTEAD     *
+000340*                  OF THE FIRST.                                 *
+000350*----------------------------------------------------*
+000360*
+000370* PURPOSE.
+000380*   READS A SEQUENTIAL FILE BUILT FROM THE VARIABLES
+000390*   RECORD LAYOUT (TEST/TESTES.CPY) AND VALIDATES EACH
+000400*   RECORD BEFORE IT FLOWS TO DOWNSTREAM PROCESSING.
+000410*   RECORDS THAT FAIL EDIT ARE WRITTEN TO AN EXCEPTION
+000420*   REPORT RATHER THAN BEING PASSED ALONG.
+000430*
+000440*   A CHECKPOINT RECORD (LAST VARIABLES-ALNUMERIC KEY
+000450*   PROCESSED) IS WRITTEN EVERY VL-CHECKPOINT-INTERVAL
+000460*   RECORDS SO A RERUN AFTER AN ABEND CAN SKIP RECORDS
+000470*   ALREADY DONE.  SEE JCL/VALLOADR.JCL.
+000480*
+000490*   PRECONDITION - VARIN MUST BE IN ASCENDING VARIABLES-
+000500*   ALNUMERIC SEQUENCE UP TO AND INCLUDING THE CHECKPOINT
+000510*   KEY.  1100-SKIP-TO-RESTART COMPARES EACH KEY AGAINST
+000520*   THE CHECKPOINT KEY TO KNOW WHEN TO STOP SKIPPING, AND
+000530*   THAT COMPARE IS ONLY VALID IF KEYS ARRIVE IN ORDER -
+000540*   AN UNSORTED FILE COULD MAKE THE SKIP STOP TOO EARLY
+000550*   OR TOO LATE AND SILENTLY REPROCESS OR DROP RECORDS.
+000560*   1200-SKIP-ONE CHECKS THAT EACH KEY IT SKIPS IS NOT
+000570*   LESS THAN THE ONE BEFORE IT AND ABORTS THE RUN IF IT
+000580*   FINDS ONE OUT OF SEQUENCE, THE SAME WAY VARKSDS FAILS
+000590*   FAST ON WS-FILE-STATUS 21 RATHER THAN LOAD SILENTLY
+000600*   WRONG.
+000610*----------------------------------------------------*
+000620 ENVIRONMENT DIVISION.
+000630 CONFIGURATION SECTION.
+000640 SOURCE-COMPUTER. IBM-370.
+000650 OBJECT-COMPUTER. IBM-370.
+000660 INPUT-OUTPUT SECTION.
+000670 FILE-CONTROL.
+000680     SELECT VARIABLES-FILE ASSIGN TO VARIN
+000690         ORGANIZATION IS SEQUENTIAL.
+000700     SELECT EXCEPTION-RPT  ASSIGN TO EXCPRPT
+000710         ORGANIZATION IS SEQUENTIAL.
+000720     SELECT RESTART-FILE   ASSIGN TO RESTART
+000730         ORGANIZATION IS SEQUENTIAL.
+000740     SELECT RESTART-IN     ASSIGN TO RESTIN
+000750         ORGANIZATION IS SEQUENTIAL.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  VARIABLES-FILE
+000790     RECORDING MODE IS F
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY "testes.cpy".
+000820 FD  EXCEPTION-RPT
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  EXCEPTION-LINE         PIC X(80).
+000860 FD  RESTART-FILE
+000870     RECORDING MODE IS F
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY "CHKPTREC.cpy".
+000900 FD  RESTART-IN
+000910     RECORDING MODE IS F
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY "CHKPTREC.cpy" REPLACING
+000940         ==CHECKPOINT-RECORD== BY ==RESTART-IN-RECORD==
+000950         ==CHKPT-LAST-KEY==    BY ==RI-LAST-KEY==
+000960         ==CHKPT-RECORDS-READ==   BY ==RI-RECORDS-READ==
+000970         ==CHKPT-RECORDS-VALID==  BY ==RI-RECORDS-VALID==
+000980         ==CHKPT-RECORDS-REJECT== BY ==RI-RECORDS-REJECT==.
+000990 WORKING-STORAGE SECTION.
+001000     COPY "VARKEY.cpy".
+001010 01  WS-SWITCHES.
+001020     05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+001030        88 END-OF-FILE      VALUE 'Y'.
+001040     05 WS-RESTIN-EOF-SW    PIC X(01) VALUE 'N'.
+001050        88 NO-RESTART-RECORD VALUE 'Y'.
+001060     05 WS-RESTART-SW       PIC X(01) VALUE 'N'.
+001070        88 RESTART-REQUESTED VALUE 'Y'.
+001080     05 WS-FATAL-SW         PIC X(01) VALUE 'N'.
+001090        88 FATAL-ERROR      VALUE 'Y'.
+001100 01  WS-RESTART-KEY         PIC X(08) VALUE SPACES.
+001110 01  WS-PREV-SKIP-KEY       PIC X(08) VALUE LOW-VALUES.
+001120 01  WS-LAST-CHECKPT.
+001130     05 WS-LC-KEY           PIC X(08) VALUE SPACES.
+001140     05 WS-LC-RECORDS-READ  PIC 9(09) COMP VALUE ZERO.
+001150     05 WS-LC-RECORDS-VALID PIC 9(09) COMP VALUE ZERO.
+001160     05 WS-LC-RECORDS-REJECT PIC 9(09) COMP VALUE ZERO.
+001170 01  WS-COUNTERS.
+001180     05 WS-RECORDS-READ     PIC 9(09) COMP VALUE ZERO.
+001190     05 WS-RECORDS-VALID    PIC 9(09) COMP VALUE ZERO.
+001200     05 WS-RECORDS-REJECT   PIC 9(09) COMP VALUE ZERO.
+001210     05 WS-CHECKPT-COUNT    PIC 9(09) COMP VALUE ZERO.
+001220 01  VL-CHECKPT-INTERVAL    PIC 9(05) COMP VALUE 1000.
+001230 01  WS-EDIT-FIELDS.
+001240     05 WS-REASON           PIC X(40).
+001250 01  WS-HEADING-1            PIC X(50) VALUE
+001260     'VALLOAD  EXCEPTION REPORT - BAD VARIABLES RECORD'.
+001270 01  WS-DETAIL-LINE.
+001280     05 DL-KEY              PIC X(10).
+001290     05 DL-REASON           PIC X(40).
+001300 01  WS-TOTAL-LINE.
+001310     05 FILLER              PIC X(16) VALUE
+001320            'RECORDS READ. .'.
+001330     05 TL-READ             PIC ZZZ,ZZZ,ZZ9.
+001340     05 FILLER              PIC X(03) VALUE SPACES.
+001350     05 FILLER              PIC X(16) VALUE
+001360            'RECORDS VALID. .'.
+001370     05 TL-VALID            PIC ZZZ,ZZZ,ZZ9.
+001380     05 FILLER              PIC X(03) VALUE SPACES.
+001390     05 FILLER              PIC X(18) VALUE
+001400            'RECORDS REJECT. .'.
+001410     05 TL-REJECT           PIC ZZZ,ZZZ,ZZ9.
+001420 PROCEDURE DIVISION.
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+001450     IF RESTART-REQUESTED
+001460         PERFORM 1100-SKIP-TO-RESTART THRU 1100-EXIT.
+001470     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001480         UNTIL END-OF-FILE.
+001490     PERFORM 3000-TERMINATE   THRU 3000-EXIT.
+001500     IF FATAL-ERROR
+001510         MOVE 16 TO RETURN-CODE.
+001520     STOP RUN.
+001530*----------------------------------------------------*
+001540 1000-INITIALIZE.
+001550     OPEN INPUT  VARIABLES-FILE.
+001560     OPEN OUTPUT EXCEPTION-RPT.
+001570     OPEN OUTPUT RESTART-FILE.
+001580     OPEN INPUT  RESTART-IN.
+001590     READ RESTART-IN
+001600         AT END
+001610             SET NO-RESTART-RECORD TO TRUE.
+001620     PERFORM 1050-KEEP-LATEST-CHECKPT THRU 1050-EXIT
+001630         UNTIL NO-RESTART-RECORD.
+001640     CLOSE RESTART-IN.
+001650     IF WS-LC-KEY NOT = SPACES
+001660         MOVE WS-LC-KEY TO WS-RESTART-KEY
+001670         SET RESTART-REQUESTED TO TRUE.
+001680     MOVE WS-HEADING-1 TO EXCEPTION-LINE.
+001690     WRITE EXCEPTION-LINE.
+001700     MOVE SPACES TO EXCEPTION-LINE.
+001710     WRITE EXCEPTION-LINE.
+001720     READ VARIABLES-FILE
+001730         AT END
+001740             SET END-OF-FILE TO TRUE.
+001750 1000-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------*
+001780* 1050-KEEP-LATEST-CHECKPT READS RESTART-IN FORWARD    *
+001790* TO END OF FILE, KEEPING ONLY THE MOST RECENTLY READ  *
+001800* RECORD IN WS-LAST-CHECKPT.  RESTART-FILE IS A PLAIN   *
+001810* SEQUENTIAL FILE APPENDED WITH ONE RECORD EVERY         *
+001820* VL-CHECKPT-INTERVAL RECORDS (2000-PROCESS-FILE) PLUS    *
+001830* ONE MORE AT TERMINATION (3000-TERMINATE), SO A PRIOR     *
+001840* RUN'S CHECKPOINT FILE CAN HOLD SEVERAL RECORDS, OLDEST    *
+001850* FIRST - THE RESTART POINT IS THE LAST ONE WRITTEN, NOT     *
+001860* THE FIRST.                                                 *
+001870*----------------------------------------------------*
+001880 1050-KEEP-LATEST-CHECKPT.
+001890     MOVE RI-LAST-KEY         TO WS-LC-KEY.
+001900     MOVE RI-RECORDS-READ     TO WS-LC-RECORDS-READ.
+001910     MOVE RI-RECORDS-VALID    TO WS-LC-RECORDS-VALID.
+001920     MOVE RI-RECORDS-REJECT   TO WS-LC-RECORDS-REJECT.
+001930     READ RESTART-IN
+001940         AT END
+001950             SET NO-RESTART-RECORD TO TRUE.
+001960 1050-EXIT.
+001970     EXIT.
+001980*----------------------------------------------------*
+001990* 1100-SKIP-TO-RESTART RE-POSITIONS A RESTARTED RUN   *
+002000* PAST EVERY RECORD ALREADY CHECKPOINTED ON A PRIOR   *
+002010* (ABENDED) RUN, IDENTIFIED BY JCL/VALLOADR.JCL        *
+002020* SUPPLYING THE PRIOR RUN'S CHECKPOINT FILE AS RESTIN. *
+002030* RECORDS SKIPPED HERE ARE NOT RECOUNTED - THE PRIOR   *
+002040* RUN'S COUNTS CARRY FORWARD FROM CHKPT-RECORDS-READ,  *
+002050* CHKPT-RECORDS-VALID AND CHKPT-RECORDS-REJECT, WHICH  *
+002060* JCL/VALLOADR.JCL SEEDS INTO WS-RECORDS-READ,         *
+002070* WS-RECORDS-VALID AND WS-RECORDS-REJECT VIA THE       *
+002080* RESTART PARAMETER CARD (SEE 1150-SEED-COUNTERS).     *
+002090*----------------------------------------------------*
+002100 1100-SKIP-TO-RESTART.
+002110     PERFORM 1150-SEED-COUNTERS THRU 1150-EXIT.
+002120     MOVE VARIABLES-NUMERIC TO VK-KEY-NUMERIC.
+002130     MOVE VK-KEY-ALPHA      TO WS-PREV-SKIP-KEY.
+002140     PERFORM 1200-SKIP-ONE THRU 1200-EXIT
+002150         UNTIL END-OF-FILE
+002160         OR VK-KEY-ALPHA > WS-RESTART-KEY.
+002170 1100-EXIT.
+002180     EXIT.
+002190*----------------------------------------------------*
+002200 1150-SEED-COUNTERS.
+002210     MOVE WS-LC-KEY           TO CHKPT-LAST-KEY.
+002220     MOVE WS-LC-RECORDS-READ  TO WS-RECORDS-READ.
+002230     MOVE WS-LC-RECORDS-VALID TO WS-RECORDS-VALID.
+002240     MOVE WS-LC-RECORDS-REJECT TO WS-RECORDS-REJECT.
+002250 1150-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------*
+002280 1200-SKIP-ONE.
+002290     READ VARIABLES-FILE
+002300         AT END
+002310             SET END-OF-FILE TO TRUE
+002320     END-READ.
+002330     IF NOT END-OF-FILE
+002340         MOVE VARIABLES-NUMERIC TO VK-KEY-NUMERIC
+002350         IF VK-KEY-ALPHA NOT > WS-PREV-SKIP-KEY
+002360             DISPLAY 'VALLOAD - VARIN OUT OF SEQUENCE AT '
+002370                 'RESTART SKIP, KEY ' VK-KEY-ALPHA
+002380             SET FATAL-ERROR  TO TRUE
+002390             SET END-OF-FILE  TO TRUE
+002400         ELSE
+002410             MOVE VK-KEY-ALPHA TO WS-PREV-SKIP-KEY
+002420         END-IF
+002430     END-IF.
+002440 1200-EXIT.
+002450     EXIT.
+002460*----------------------------------------------------*
+002470 2000-PROCESS-FILE.
+002480     ADD 1 TO WS-RECORDS-READ.
+002490     MOVE SPACES TO WS-REASON.
+002500     PERFORM 2100-EDIT-RECORD THRU 2100-EXIT.
+002510     IF WS-REASON = SPACES
+002520         ADD 1 TO WS-RECORDS-VALID
+002530     ELSE
+002540         ADD 1 TO WS-RECORDS-REJECT
+002550         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT.
+002560     ADD 1 TO WS-CHECKPT-COUNT.
+002570     IF WS-CHECKPT-COUNT >= VL-CHECKPT-INTERVAL
+002580         PERFORM 2300-WRITE-CHECKPT THRU 2300-EXIT
+002590         MOVE ZERO TO WS-CHECKPT-COUNT.
+002600     READ VARIABLES-FILE
+002610         AT END
+002620             SET END-OF-FILE TO TRUE.
+002630 2000-EXIT.
+002640     EXIT.
+002650*----------------------------------------------------*
+002660* 2100-EDIT-RECORD LEAVES THE FIRST EDIT FAILURE      *
+002670* FOUND IN WS-REASON.  SPACES MEANS THE RECORD PASSED *
+002680* ALL EDITS.                                          *
+002690*----------------------------------------------------*
+002700 2100-EDIT-RECORD.
+002710     IF VARIABLES-NUMERIC NOT NUMERIC
+002720         MOVE 'VARIABLES-NUMERIC NOT NUMERIC' TO WS-REASON
+002730         GO TO 2100-EXIT.
+002740     IF VARIABLES-SIGNED-NUMERIC NOT NUMERIC
+002750         MOVE 'VARIABLES-SIGNED-NUMERIC NOT NUMERIC'
+002760             TO WS-REASON
+002770         GO TO 2100-EXIT.
+002780     IF VARIABLES-COMP-3-NUMERIC NOT NUMERIC
+002790         MOVE 'VARIABLES-COMP-3-NUMERIC NOT NUMERIC'
+002800             TO WS-REASON
+002810         GO TO 2100-EXIT.
+002820 2100-EXIT.
+002830     EXIT.
+002840*----------------------------------------------------*
+002850 2200-WRITE-EXCEPTION.
+002860     MOVE VARIABLES-NUMERIC   TO VK-KEY-NUMERIC.
+002870     MOVE VK-KEY-ALPHA        TO DL-KEY.
+002880     MOVE WS-REASON           TO DL-REASON.
+002890     MOVE SPACES              TO EXCEPTION-LINE.
+002900     MOVE WS-DETAIL-LINE      TO EXCEPTION-LINE.
+002910     WRITE EXCEPTION-LINE.
+002920 2200-EXIT.
+002930     EXIT.
+002940*----------------------------------------------------*
+002950* 2300-WRITE-CHECKPT SUPPORTS THE RESTART JCL         *
+002960* (JCL/VALLOADR.JCL).  IT WRITES THE KEY OF THE LAST  *
+002970* RECORD PROCESSED PLUS RUNNING COUNTERS SO A RESTART *
+002980* RUN CAN SKIP FORWARD TO THIS POINT.                 *
+002990*----------------------------------------------------*
+003000 2300-WRITE-CHECKPT.
+003010     MOVE VARIABLES-NUMERIC   TO VK-KEY-NUMERIC.
+003020     MOVE VK-KEY-ALPHA        TO CHKPT-LAST-KEY.
+003030     MOVE WS-RECORDS-READ     TO CHKPT-RECORDS-READ.
+003040     MOVE WS-RECORDS-VALID    TO CHKPT-RECORDS-VALID.
+003050     MOVE WS-RECORDS-REJECT   TO CHKPT-RECORDS-REJECT.
+003060     WRITE CHECKPOINT-RECORD.
+003070 2300-EXIT.
+003080     EXIT.
+003090*----------------------------------------------------*
+003100 3000-TERMINATE.
+003110     IF WS-CHECKPT-COUNT > ZERO
+003120         PERFORM 2300-WRITE-CHECKPT THRU 2300-EXIT.
+003130     MOVE SPACES TO EXCEPTION-LINE.
+003140     WRITE EXCEPTION-LINE.
+003150     MOVE WS-RECORDS-READ   TO TL-READ.
+003160     MOVE WS-RECORDS-VALID  TO TL-VALID.
+003170     MOVE WS-RECORDS-REJECT TO TL-REJECT.
+003180     MOVE WS-TOTAL-LINE     TO EXCEPTION-LINE.
+003190     WRITE EXCEPTION-LINE.
+003200     CLOSE VARIABLES-FILE.
+003210     CLOSE EXCEPTION-RPT.
+003220     CLOSE RESTART-FILE.
+003230 3000-EXIT.
+003240     EXIT.
