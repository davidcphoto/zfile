@@ -0,0 +1,126 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VARINQ.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - ONE-RECORD LOOKUP  *
+000120*                  AGAINST THE VARKSDS FILE BY NUMERIC   *
+000130*                  KEY OR ALPHA (ALTERNATE) KEY.          *
+000140*  2026-08-09  DCP ADDED END-EVALUATE TO 2000-PROCESS-   *
+000150*                  INQUIRY TO MATCH THE EXPLICIT-SCOPE-   *
+000160*                  TERMINATOR CONVENTION USED ELSEWHERE   *
+000170*                  IN THIS SUITE.                         *
+000180*------------------------------------------------------*
+000190*
+000200* PURPOSE.
+000210*   LETS AN OPERATOR PULL ONE VARIABLES RECORD FROM THE
+000220*   KSDS BUILT BY VARKSDS, BY VARIABLES-NUMERIC (THE
+000230*   RECORD KEY) OR BY THE ALTERNATE ALPHA KEY, WITHOUT
+000240*   SCANNING THE WHOLE FILE.
+000250*------------------------------------------------------*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT VARIABLES-FILE ASSIGN TO VARKSDS
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS VARIABLES-NUMERIC
+000360         ALTERNATE RECORD KEY IS VK-ALT-KEY
+000370         FILE STATUS IS WS-FILE-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  VARIABLES-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY "testes.cpy".
+000430     05 VK-ALT-KEY          PIC X(08).
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-FILE-STATUS         PIC X(02).
+000460 01  WS-SWITCHES.
+000470     05 WS-QUIT-SW          PIC X(01) VALUE 'N'.
+000480        88 QUIT-REQUESTED   VALUE 'Y'.
+000490 01  WS-INQUIRY-FIELDS.
+000500     05 WI-FUNCTION         PIC X(01).
+000510     05 WI-NUMERIC-KEY      PIC 9(08).
+000520     05 WI-ALPHA-KEY        PIC X(08).
+000530 PROCEDURE DIVISION.
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000560     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+000570         UNTIL QUIT-REQUESTED.
+000580     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000590     STOP RUN.
+000600*------------------------------------------------------*
+000610 1000-INITIALIZE.
+000620     OPEN INPUT VARIABLES-FILE.
+000630 1000-EXIT.
+000640     EXIT.
+000650*------------------------------------------------------*
+000660* 2000-PROCESS-INQUIRY PROMPTS FOR A FUNCTION CODE AND  *
+000670* THE MATCHING KEY VALUE - N=NUMERIC KEY, A=ALPHA KEY,  *
+000680* X=QUIT - AND DISPATCHES THE LOOKUP.                   *
+000690*------------------------------------------------------*
+000700 2000-PROCESS-INQUIRY.
+000710     DISPLAY 'VARINQ - FUNCTION (N/A/X): '.
+000720     ACCEPT WI-FUNCTION.
+000730     EVALUATE WI-FUNCTION
+000740         WHEN 'N'
+000750             PERFORM 2100-LOOKUP-NUMERIC THRU 2100-EXIT
+000760         WHEN 'A'
+000770             PERFORM 2200-LOOKUP-ALPHA   THRU 2200-EXIT
+000780         WHEN 'X'
+000790             SET QUIT-REQUESTED TO TRUE
+000800         WHEN OTHER
+000810             DISPLAY 'VARINQ - INVALID FUNCTION CODE'
+000820     END-EVALUATE.
+000830 2000-EXIT.
+000840     EXIT.
+000850*------------------------------------------------------*
+000860 2100-LOOKUP-NUMERIC.
+000870     DISPLAY 'VARINQ - ENTER NUMERIC KEY: '.
+000880     ACCEPT WI-NUMERIC-KEY.
+000890     MOVE WI-NUMERIC-KEY TO VARIABLES-NUMERIC.
+000900     READ VARIABLES-FILE
+000910         KEY IS VARIABLES-NUMERIC
+000920         INVALID KEY
+000930             DISPLAY 'VARINQ - RECORD NOT FOUND'
+000940             GO TO 2100-EXIT.
+000950     PERFORM 2300-DISPLAY-RECORD THRU 2300-EXIT.
+000960 2100-EXIT.
+000970     EXIT.
+000980*------------------------------------------------------*
+000990 2200-LOOKUP-ALPHA.
+001000     DISPLAY 'VARINQ - ENTER ALPHA KEY: '.
+001010     ACCEPT WI-ALPHA-KEY.
+001020     MOVE WI-ALPHA-KEY TO VK-ALT-KEY.
+001030     READ VARIABLES-FILE
+001040         KEY IS VK-ALT-KEY
+001050         INVALID KEY
+001060             DISPLAY 'VARINQ - RECORD NOT FOUND'
+001070             GO TO 2200-EXIT.
+001080     PERFORM 2300-DISPLAY-RECORD THRU 2300-EXIT.
+001090 2200-EXIT.
+001100     EXIT.
+001110*------------------------------------------------------*
+001120 2300-DISPLAY-RECORD.
+001130     DISPLAY 'VARINQ - KEY. . . . . . . . : ' VARIABLES-NUMERIC.
+001140     DISPLAY 'VARINQ - SIGNED-NUMERIC . . : '
+001150         VARIABLES-SIGNED-NUMERIC.
+001160     DISPLAY 'VARINQ - COMP-NUMERIC . . . : '
+001170         VARIABLES-COMP-NUMERIC.
+001180     DISPLAY 'VARINQ - COMP-3-NUMERIC . . : '
+001190         VARIABLES-COMP-3-NUMERIC.
+001200 2300-EXIT.
+001210     EXIT.
+001220*------------------------------------------------------*
+001230 3000-TERMINATE.
+001240     CLOSE VARIABLES-FILE.
+001250 3000-EXIT.
+001260     EXIT.
