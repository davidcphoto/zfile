@@ -0,0 +1,179 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VAREXTR.
+000030 AUTHOR.        D PHOTO.
+000040 INSTALLATION.  DATA CONTROL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------*
+000080* MODIFICATION HISTORY                                *
+000090*------------------------------------------------------*
+000100*  DATE       INIT DESCRIPTION                        *
+000110*  2026-08-09  DCP INITIAL VERSION - CSV EXTRACT OF     *
+000120*                  VARIABLES RECORDS FOR DOWNSTREAM      *
+000130*                  INTERFACING.                          *
+000140*  2026-08-09  DCP MOVE SPACES TO EXTRACT-LINE BEFORE     *
+000150*                  EACH STRING.  STRING ONLY OVERWRITES   *
+000160*                  THE BYTES IT WRITES - IT DOES NOT PAD   *
+000170*                  OR CLEAR THE REST OF THE RECEIVING      *
+000180*                  ITEM, SO THE UNWRITTEN TAIL OF EVERY    *
+000190*                  200-BYTE LINE WAS COMING OUT AS LOW-    *
+000200*                  VALUES INSTEAD OF SPACES.               *
+000210*  2026-08-09  DCP DROPPED THE BINARY COLUMN.  VARIABLES- *
+000220*                  BINARY LIVES IN VARIABLES-REDEFINES,    *
+000230*                  WHICH OVERLAYS THE WHOLE OF VARIABLES-  *
+000240*                  GROUP, SO FOR A RECORD POPULATED VIA    *
+000250*                  VARIABLES-GROUP (EVERY RECORD THIS       *
+000260*                  SYSTEM WRITES) IT IS NOT A DECODED VALUE -*
+000270*                  JUST WHATEVER BYTES FALL OUT OF THE      *
+000280*                  OVERLAY WITH COMP-NUMERIC AND COMP-3-     *
+000290*                  NUMERIC.  SEE THE SAME CHANGE IN VAREXPRT.*
+000300*  2026-08-09  DCP PUT THE COLUMN BACK, NAMED               *
+000310*                  OVERLAY_BINARY - REQUEST 009 NAMES "THE   *
+000320*                  BINARY FIELD" AS ONE OF THE THINGS TO      *
+000330*                  CONVERT TO PLAIN DIGITS, AND DROPPING A     *
+000340*                  NAMED FIELD IS A SCOPE CALL FOR WHOEVER      *
+000350*                  OWNS THE REQUEST, NOT A CODE-REVIEW CALL.     *
+000360*                  THE COLUMN NAME ITSELF SAYS IT IS RAW          *
+000370*                  OVERLAY BYTES, NOT A DECODED VALUE.            *
+000380*------------------------------------------------------*
+000390*
+000400* PURPOSE.
+000410*   WRITES ONE CSV ROW PER VARIABLES RECORD SO A NON-
+000420*   COBOL SYSTEM CAN CONSUME THE FILE WITHOUT KNOWING
+000430*   ABOUT COMP/COMP-3 USAGE OR OCCURS TABLES.
+000440*   VARIABLES-COMP-NUMERIC AND
+000450*   VARIABLES-COMP-3-NUMERIC ARE EACH CONVERTED TO PLAIN
+000460*   SIGNED DISPLAY DIGITS (THE SAME "EXPAND EVERY VIEW TO
+000470*   DISPLAY" TREATMENT VAREXPRT GIVES THEM), AND THE 5
+000480*   VARIABLES-OCCURS SLOTS PLUS THE 5 VARIABLES-GROUP-
+000490*   OCCURS CODE PAIRS ARE EACH BROKEN OUT INTO THEIR OWN
+000500*   NAMED COLUMN RATHER THAN LEFT AS A REPEATING GROUP.
+000510*   VARIABLES-BINARY IS INCLUDED TOO, AS COLUMN OVERLAY_BINARY -
+000520*   IT OVERLAYS THE MIDDLE OF VARIABLES-GROUP RATHER THAN A
+000530*   SINGLE FIELD WITHIN IT, SO IT DOES NOT HOLD A MEANINGFUL
+000540*   DECODED VALUE FOR ANY RECORD THIS SYSTEM ACTUALLY
+000550*   POPULATES - THE COLUMN NAME SAYS SO RATHER THAN THE
+000560*   FIELD BEING LEFT OUT.
+000570*------------------------------------------------------*
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER. IBM-370.
+000610 OBJECT-COMPUTER. IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT VARIABLES-FILE ASSIGN TO VARIN
+000650         ORGANIZATION IS SEQUENTIAL.
+000660     SELECT EXTRACT-FILE   ASSIGN TO CSVOUT
+000670         ORGANIZATION IS SEQUENTIAL.
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  VARIABLES-FILE
+000710     RECORDING MODE IS F
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY "testes.cpy".
+000740 FD  EXTRACT-FILE
+000750     RECORDING MODE IS F
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  EXTRACT-LINE           PIC X(200).
+000780 WORKING-STORAGE SECTION.
+000790     COPY "VARKEY.cpy".
+000800 01  WS-SWITCHES.
+000810     05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+000820        88 END-OF-FILE      VALUE 'Y'.
+000830 01  WS-DISPLAY-FIELDS.
+000840     05 WS-SIGNED-EDIT      PIC -9(08).
+000850     05 WS-COMP-EDIT        PIC -9(08).
+000860     05 WS-COMP3-EDIT       PIC -9(08).9(02).
+000870     05 WS-BINARY-EDIT      PIC -9(08).
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+000910     PERFORM 2000-EXTRACT-ONE THRU 2000-EXIT
+000920         UNTIL END-OF-FILE.
+000930     PERFORM 3000-TERMINATE   THRU 3000-EXIT.
+000940     STOP RUN.
+000950*------------------------------------------------------*
+000960 1000-INITIALIZE.
+000970     OPEN INPUT  VARIABLES-FILE.
+000980     OPEN OUTPUT EXTRACT-FILE.
+000990     MOVE SPACES TO EXTRACT-LINE.
+001000     STRING 'KEY,SIGNED_NUMERIC,COMP_NUMERIC,'
+001010             DELIMITED BY SIZE
+001020         'COMP3_NUMERIC,OVERLAY_BINARY,'
+001030             DELIMITED BY SIZE
+001040         'OCC1,OCC2,OCC3,OCC4,OCC5,'
+001050             DELIMITED BY SIZE
+001060         'TBL1_CODE1,TBL1_CODE2,TBL2_CODE1,TBL2_CODE2,'
+001070             DELIMITED BY SIZE
+001080         'TBL3_CODE1,TBL3_CODE2,TBL4_CODE1,TBL4_CODE2,'
+001090             DELIMITED BY SIZE
+001100         'TBL5_CODE1,TBL5_CODE2'
+001110             DELIMITED BY SIZE
+001120         INTO EXTRACT-LINE.
+001130     WRITE EXTRACT-LINE.
+001140     READ VARIABLES-FILE
+001150         AT END
+001160             SET END-OF-FILE TO TRUE.
+001170 1000-EXIT.
+001180     EXIT.
+001190*------------------------------------------------------*
+001200 2000-EXTRACT-ONE.
+001210     MOVE VARIABLES-NUMERIC        TO VK-KEY-NUMERIC.
+001220     MOVE VARIABLES-SIGNED-NUMERIC  TO WS-SIGNED-EDIT.
+001230     MOVE VARIABLES-COMP-NUMERIC    TO WS-COMP-EDIT.
+001240     MOVE VARIABLES-COMP-3-NUMERIC  TO WS-COMP3-EDIT.
+001250     MOVE VARIABLES-BINARY          TO WS-BINARY-EDIT.
+001260     MOVE SPACES TO EXTRACT-LINE.
+001270     STRING
+001280         VK-KEY-ALPHA                     DELIMITED BY SIZE
+001290         ','                               DELIMITED BY SIZE
+001300         WS-SIGNED-EDIT                    DELIMITED BY SIZE
+001310         ','                               DELIMITED BY SIZE
+001320         WS-COMP-EDIT                      DELIMITED BY SIZE
+001330         ','                               DELIMITED BY SIZE
+001340         WS-COMP3-EDIT                     DELIMITED BY SIZE
+001350         ','                               DELIMITED BY SIZE
+001360         WS-BINARY-EDIT                    DELIMITED BY SIZE
+001370         ','                               DELIMITED BY SIZE
+001380         VARIABLES-OCCURS (1)              DELIMITED BY SIZE
+001390         ','                               DELIMITED BY SIZE
+001400         VARIABLES-OCCURS (2)              DELIMITED BY SIZE
+001410         ','                               DELIMITED BY SIZE
+001420         VARIABLES-OCCURS (3)              DELIMITED BY SIZE
+001430         ','                               DELIMITED BY SIZE
+001440         VARIABLES-OCCURS (4)              DELIMITED BY SIZE
+001450         ','                               DELIMITED BY SIZE
+001460         VARIABLES-OCCURS (5)              DELIMITED BY SIZE
+001470         ','                               DELIMITED BY SIZE
+001480         VARIABLES-GROUP-OCCURS-IN  (1)     DELIMITED BY SIZE
+001490         ','                               DELIMITED BY SIZE
+001500         VARIABLES-GROUP-OCCURS-IN2 (1)     DELIMITED BY SIZE
+001510         ','                               DELIMITED BY SIZE
+001520         VARIABLES-GROUP-OCCURS-IN  (2)     DELIMITED BY SIZE
+001530         ','                               DELIMITED BY SIZE
+001540         VARIABLES-GROUP-OCCURS-IN2 (2)     DELIMITED BY SIZE
+001550         ','                               DELIMITED BY SIZE
+001560         VARIABLES-GROUP-OCCURS-IN  (3)     DELIMITED BY SIZE
+001570         ','                               DELIMITED BY SIZE
+001580         VARIABLES-GROUP-OCCURS-IN2 (3)     DELIMITED BY SIZE
+001590         ','                               DELIMITED BY SIZE
+001600         VARIABLES-GROUP-OCCURS-IN  (4)     DELIMITED BY SIZE
+001610         ','                               DELIMITED BY SIZE
+001620         VARIABLES-GROUP-OCCURS-IN2 (4)     DELIMITED BY SIZE
+001630         ','                               DELIMITED BY SIZE
+001640         VARIABLES-GROUP-OCCURS-IN  (5)     DELIMITED BY SIZE
+001650         ','                               DELIMITED BY SIZE
+001660         VARIABLES-GROUP-OCCURS-IN2 (5)     DELIMITED BY SIZE
+001670         INTO EXTRACT-LINE.
+001680     WRITE EXTRACT-LINE.
+001690     READ VARIABLES-FILE
+001700         AT END
+001710             SET END-OF-FILE TO TRUE.
+001720 2000-EXIT.
+001730     EXIT.
+001740*------------------------------------------------------*
+001750 3000-TERMINATE.
+001760     CLOSE VARIABLES-FILE.
+001770     CLOSE EXTRACT-FILE.
+001780 3000-EXIT.
+001790     EXIT.
