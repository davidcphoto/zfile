@@ -0,0 +1,12 @@
+000010*------------------------------------------------------*
+000020* CHKPTREC - CHECKPOINT/RESTART RECORD FOR THE         *
+000030*   VARIABLES BATCH RUN.  ONE RECORD IS WRITTEN EVERY  *
+000040*   VL-CHECKPT-INTERVAL RECORDS PROCESSED, CARRYING    *
+000050*   THE KEY OF THE LAST RECORD DONE.                   *
+000060*------------------------------------------------------*
+000070 01  CHECKPOINT-RECORD.
+000080     05 CHKPT-LAST-KEY        PIC X(08).
+000090     05 CHKPT-RECORDS-READ    PIC 9(09).
+000100     05 CHKPT-RECORDS-VALID   PIC 9(09).
+000110     05 CHKPT-RECORDS-REJECT  PIC 9(09).
+000120     05 FILLER                PIC X(10).
