@@ -0,0 +1,18 @@
+000010*------------------------------------------------------*
+000020* AUDTREC - BEFORE/AFTER AUDIT RECORD FOR CHANGES TO   *
+000030*   VARIABLES-COMP-NUMERIC AND                         *
+000040*   VARIABLES-SIGNED-NUMERIC MADE BY A MAINTENANCE RUN. *
+000050*   ONE RECORD IS WRITTEN PER FIELD UPDATE SO WE CAN    *
+000060*   ANSWER "WHO CHANGED THIS AND FROM WHAT."            *
+000070*------------------------------------------------------*
+000080 01  AUDIT-RECORD.
+000090     05 AUDT-KEY-ALPHA        PIC X(08).
+000100     05 AUDT-OLD-SIGNED-NUM   PIC S9(08).
+000110     05 AUDT-NEW-SIGNED-NUM   PIC S9(08).
+000120     05 AUDT-OLD-COMP-NUM     PIC S9(08).
+000130     05 AUDT-NEW-COMP-NUM     PIC S9(08).
+000140     05 AUDT-CHANGE-DATE      PIC 9(08).
+000150     05 AUDT-CHANGE-TIME      PIC 9(08).
+000160     05 AUDT-JOB-NAME         PIC X(08).
+000170     05 AUDT-USER-ID          PIC X(08).
+000180     05 FILLER                PIC X(10).
