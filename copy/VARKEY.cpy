@@ -0,0 +1,16 @@
+000010*------------------------------------------------------*
+000020* VARKEY - WORKING-STORAGE VIEW OF THE VARIABLES KEY.  *
+000030*   VARIABLES-ALNUMERIC IS DEFINED TWICE IN TESTES.CPY *
+000040*   (ONCE PLAIN, ONCE AS A REDEFINES OF                *
+000050*   VARIABLES-NUMERIC) SO IT CANNOT BE REFERENCED      *
+000060*   UNQUALIFIED WITHOUT AN AMBIGUOUS-REFERENCE ERROR.  *
+000070*   PROGRAMS THAT NEED "THE" ALNUMERIC KEY - THE VIEW  *
+000080*   THAT SHARES STORAGE WITH VARIABLES-NUMERIC, WHICH  *
+000090*   IS THE ONE EVERY DOWNSTREAM USER MEANS - MOVE      *
+000100*   VARIABLES-NUMERIC INTO VK-KEY-NUMERIC BELOW AND    *
+000110*   THEN USE VK-KEY-ALPHA AS THE KEY.                  *
+000120*------------------------------------------------------*
+000130 01  VK-ALNUMERIC-KEY.
+000140     05 VK-KEY-NUMERIC        PIC 9(08).
+000150     05 VK-KEY-ALPHA REDEFINES VK-KEY-NUMERIC
+000160                              PIC X(08).
